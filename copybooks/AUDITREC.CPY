@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Record layout for the session audit log (AUDIT-LOG).
+      * Shared between ShowDoMilhao.cbl (writer) and RelatorioDiario.cbl
+      * (reader) so the two never drift apart.
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AL-BADGE            PIC X(10).
+           05  AL-QUESTAO-NUM      PIC 99.
+           05  AL-QUESTAO-TEXTO    PIC X(100).
+           05  AL-OPCAO-ESCOLHIDA  PIC X.
+           05  AL-RESULTADO        PIC X.
+               88  AL-ACERTOU      VALUE 'S'.
+               88  AL-ERROU        VALUE 'N'.
+               88  AL-PULOU        VALUE 'P'.
+           05  AL-DATA-HORA        PIC X(21).
+           05  AL-TEMPO-GASTO      PIC 9(3).
