@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Record layout for the question bank (QUESTIONS-FILE).
+      * Shared between ShowDoMilhao.cbl and ManutPerguntas.cbl so the
+      * quiz program and the maintenance program never drift apart.
+      ******************************************************************
+       01  PERGUNTA-REC.
+           05  PR-NUMERO           PIC 9(5).
+           05  PR-TEXTO            PIC X(100).
+           05  PR-OPCAO-A          PIC X(50).
+           05  PR-OPCAO-B          PIC X(50).
+           05  PR-OPCAO-C          PIC X(50).
+           05  PR-OPCAO-D          PIC X(50).
+           05  PR-RESPOSTA         PIC X.
+           05  PR-STATUS           PIC X.
+               88  PR-ATIVA        VALUE 'A'.
+               88  PR-RETIRADA     VALUE 'R'.
+           05  PR-CATEGORIA        PIC X(20).
+           05  PR-DIFICULDADE      PIC X.
+               88  PR-FACIL        VALUE 'F'.
+               88  PR-MEDIA        VALUE 'M'.
+               88  PR-DIFICIL      VALUE 'D'.
