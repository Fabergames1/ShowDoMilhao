@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author:Fabricio Perrone
+      * Purpose: end-of-day batch report off the SHOWDOMILHAO audit log
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIODIARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITORIA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-AL-STATUS PIC XX VALUE '00'.
+       01 WS-AL-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-AL-EOF VALUE 'Y'.
+       01 WS-TODAY PIC X(8).
+       01 WS-TOTAL-SESSIONS PIC 9(5) VALUE 0.
+       01 WS-TOTAL-CORRETAS PIC 9(7) VALUE 0.
+       01 WS-MEDIA-ACERTOS PIC 999V99 VALUE 0.
+       01 WS-BADGE-COUNT PIC 9(5) VALUE 0.
+       01 WS-BADGE-TABLE.
+           05 WS-BADGE-ENTRY PIC X(10) OCCURS 500 TIMES.
+       01 WS-BADGE-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-BADGE-FOUND VALUE 'Y'.
+       01 WS-Q-STATS.
+           05 WS-Q-TENTATIVAS PIC 9(5) OCCURS 5 TIMES VALUE 0.
+           05 WS-Q-ACERTOS PIC 9(5) OCCURS 5 TIMES VALUE 0.
+       01 WS-PIOR-QUESTAO PIC 99 VALUE 0.
+       01 WS-PIOR-TAXA PIC 999V99 VALUE 999.
+       01 WS-TAXA PIC 999V99 VALUE 0.
+       01 WS-IDX PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+       OPEN INPUT AUDIT-LOG
+       IF WS-AL-STATUS NOT = '00'
+           DISPLAY 'Arquivo de auditoria nao encontrado: AUDITORIA.TXT'
+       ELSE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM UNTIL WS-AL-EOF
+               READ AUDIT-LOG
+                   AT END SET WS-AL-EOF TO TRUE
+                   NOT AT END
+                       IF AL-DATA-HORA(1:8) = WS-TODAY
+                           PERFORM PROCESSAR-REGISTRO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AUDIT-LOG
+           PERFORM CALCULAR-ESTATISTICAS
+           PERFORM IMPRIMIR-RELATORIO
+       END-IF
+       STOP RUN.
+
+       PROCESSAR-REGISTRO.
+       PERFORM REGISTRAR-SESSAO
+       IF AL-QUESTAO-NUM >= 1 AND AL-QUESTAO-NUM <= 5
+           ADD 1 TO WS-Q-TENTATIVAS(AL-QUESTAO-NUM)
+           IF AL-ACERTOU
+               ADD 1 TO WS-Q-ACERTOS(AL-QUESTAO-NUM)
+               ADD 1 TO WS-TOTAL-CORRETAS
+           END-IF
+       END-IF.
+
+       REGISTRAR-SESSAO.
+       MOVE 'N' TO WS-BADGE-FOUND-FLAG
+       PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-BADGE-COUNT
+           IF WS-BADGE-ENTRY(WS-IDX) = AL-BADGE
+               SET WS-BADGE-FOUND TO TRUE
+           END-IF
+       END-PERFORM
+       IF NOT WS-BADGE-FOUND AND WS-BADGE-COUNT < 500
+           ADD 1 TO WS-BADGE-COUNT
+           MOVE AL-BADGE TO WS-BADGE-ENTRY(WS-BADGE-COUNT)
+       END-IF.
+
+       CALCULAR-ESTATISTICAS.
+       MOVE WS-BADGE-COUNT TO WS-TOTAL-SESSIONS
+       IF WS-TOTAL-SESSIONS > 0
+           COMPUTE WS-MEDIA-ACERTOS =
+               WS-TOTAL-CORRETAS / WS-TOTAL-SESSIONS
+       END-IF
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+           IF WS-Q-TENTATIVAS(WS-IDX) > 0
+               COMPUTE WS-TAXA ROUNDED =
+                   (WS-Q-ACERTOS(WS-IDX) / WS-Q-TENTATIVAS(WS-IDX))
+                   * 100
+               IF WS-TAXA < WS-PIOR-TAXA
+                   MOVE WS-TAXA TO WS-PIOR-TAXA
+                   MOVE WS-IDX TO WS-PIOR-QUESTAO
+               END-IF
+           END-IF
+       END-PERFORM.
+
+       IMPRIMIR-RELATORIO.
+       DISPLAY '================================================'
+       DISPLAY 'RELATORIO DIARIO - SHOW DO MILHAO'
+       DISPLAY 'Data: ' WS-TODAY
+       DISPLAY '================================================'
+       DISPLAY 'Total de sessoes jogadas hoje......: '
+           WS-TOTAL-SESSIONS
+       DISPLAY 'Media de acertos por sessao........: '
+           WS-MEDIA-ACERTOS
+       DISPLAY ' '
+       DISPLAY 'Desempenho por questao:'
+       PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 5
+           IF WS-Q-TENTATIVAS(WS-IDX) > 0
+               COMPUTE WS-TAXA ROUNDED =
+                   (WS-Q-ACERTOS(WS-IDX) / WS-Q-TENTATIVAS(WS-IDX))
+                   * 100
+               DISPLAY '  Questao ' WS-IDX ': ' WS-Q-ACERTOS(WS-IDX)
+                   ' acertos de ' WS-Q-TENTATIVAS(WS-IDX)
+                   ' (' WS-TAXA '% de acerto)'
+           END-IF
+       END-PERFORM
+       IF WS-PIOR-QUESTAO > 0
+           DISPLAY ' '
+           DISPLAY 'Pior indice de acerto...............: Questao '
+               WS-PIOR-QUESTAO ' (' WS-PIOR-TAXA '%)'
+       END-IF
+       DISPLAY '================================================'.
+
+       END PROGRAM RELATORIODIARIO.
