@@ -7,91 +7,571 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SHOWDOMILHAO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUESTIONS-FILE ASSIGN TO "QUESTOES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-NUMERO
+               FILE STATUS IS WS-QF-STATUS.
+           SELECT CONTESTANT-FILE ASSIGN TO "CONTESTANTES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CT-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTADOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RS-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITORIA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-BADGE
+               FILE STATUS IS WS-CK-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUESTIONS-FILE.
+           COPY PERGREC.
+
+       FD  CONTESTANT-FILE.
+       01  CONTESTANT-REC.
+           05 CT-BADGE             PIC X(10).
+           05 CT-NOME              PIC X(40).
+
+       FD  RESULTS-FILE.
+       01  RESULT-REC.
+           05 RS-BADGE             PIC X(10).
+           05 RS-NOME              PIC X(40).
+           05 RS-ACERTOS           PIC 99.
+           05 RS-PREMIO            PIC X(15).
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CK-BADGE             PIC X(10).
+           05 CK-CURRENT-QUESTION  PIC 99.
+           05 CK-CORRECT-ANSWERS   PIC 99.
+           05 CK-PRIZE-BANKED      PIC X(15).
+           05 CK-SELECTED          PIC 9(5) OCCURS 5 TIMES.
+           05 CK-PERGUNTAS-NA-RODADA PIC 9.
+           05 CK-FIFTY-USED        PIC X.
+           05 CK-SKIP-USED         PIC X.
+
        WORKING-STORAGE SECTION.
-       01 QUESTION-TEXT PIC X(100) OCCURS 5 TIMES.
-       01 OPTION-A PIC X(50) OCCURS 5 TIMES.
-       01 OPTION-B PIC X(50) OCCURS 5 TIMES.
-       01 OPTION-C PIC X(50) OCCURS 5 TIMES.
-       01 OPTION-D PIC X(50) OCCURS 5 TIMES.
-       01 ANSWER PIC X OCCURS 5 TIMES.
+       01 QUESTION-TEXT PIC X(100) OCCURS 500 TIMES.
+       01 OPTION-A PIC X(50) OCCURS 500 TIMES.
+       01 OPTION-B PIC X(50) OCCURS 500 TIMES.
+       01 OPTION-C PIC X(50) OCCURS 500 TIMES.
+       01 OPTION-D PIC X(50) OCCURS 500 TIMES.
+       01 ANSWER PIC X OCCURS 500 TIMES.
+       01 CATEGORY-TABLE PIC X(20) OCCURS 500 TIMES.
+       01 DIFFICULTY-TABLE PIC X OCCURS 500 TIMES.
+       01 QUESTION-NUMBER-TABLE PIC 9(5) OCCURS 500 TIMES.
+       01 WS-CATEGORIA-ESCOLHIDA PIC X(20) VALUE SPACES.
+       01 WS-DIFICULDADE-ESCOLHIDA PIC X VALUE SPACES.
+       01 WS-CAT-COUNT PIC 9(5) VALUE 0.
+       01 WS-CAT-TABLE.
+           05 WS-CAT-ENTRY PIC X(20) OCCURS 500 TIMES.
+       01 WS-CAT-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-CAT-FOUND VALUE 'Y'.
+       01 WS-CAT-IDX PIC 9(5) VALUE 0.
+       01 WS-TENTATIVAS-SEL PIC 9(5) VALUE 0.
        01 USER-ANSWER PIC X.
        01 CORRECT-ANSWERS PIC 99 VALUE 0.
        01 CURRENT-QUESTION PIC 99 VALUE 0.
+       01 WS-QF-STATUS PIC XX VALUE '00'.
+       01 WS-TABLE-IDX PIC 9(3) VALUE 0.
+       01 WS-TOTAL-PERGUNTAS PIC 9(3) VALUE 0.
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 SELECTED-QUESTION-NUM PIC 9(3) OCCURS 5 TIMES VALUE 0.
+       01 WS-PERGUNTAS-NA-RODADA PIC 9 VALUE 5.
+       01 WS-SEL-COUNT PIC 9 VALUE 0.
+       01 WS-SEL-IDX PIC 9 VALUE 0.
+       01 WS-CANDIDATE PIC 9(3) VALUE 0.
+       01 WS-DUP-FLAG PIC X VALUE 'N'.
+           88 WS-DUPLICATE VALUE 'Y'.
+       01 WS-SEED PIC 9(8) VALUE 0.
+       01 WS-RAND-RESULT PIC 9V9(9) VALUE 0.
+       01 WS-RESUMED-FLAG PIC X VALUE 'N'.
+           88 WS-RESUMED VALUE 'Y'.
+       01 WS-MAPEAMENTO-FLAG PIC X VALUE 'S'.
+           88 WS-MAPEAMENTO-OK VALUE 'S'.
+       01 WS-MAP-FOUND-FLAG PIC X VALUE 'N'.
+           88 WS-MAP-FOUND VALUE 'Y'.
+       01 PRIZE-TABLE.
+           05 PRIZE-AMOUNT PIC X(15) OCCURS 5 TIMES.
+       01 WS-PRIZE-BANKED PIC X(15) VALUE 'R$0'.
+       01 WS-STOP-ANSWER PIC X.
+       01 WS-GAME-OVER-FLAG PIC X VALUE 'N'.
+           88 WS-GAME-OVER VALUE 'Y'.
+       01 WS-CT-STATUS PIC XX VALUE '00'.
+       01 WS-RS-STATUS PIC XX VALUE '00'.
+       01 WS-CONTESTANT-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-CONTESTANT-EOF VALUE 'Y'.
+       01 WS-DISP-OPT-A PIC X(50).
+       01 WS-DISP-OPT-B PIC X(50).
+       01 WS-DISP-OPT-C PIC X(50).
+       01 WS-DISP-OPT-D PIC X(50).
+       01 WS-BLANKED-COUNT PIC 9 VALUE 0.
+       01 WS-LIFELINE-CHOICE PIC X.
+       01 WS-FIFTY-USED-FLAG PIC X VALUE 'N'.
+           88 WS-FIFTY-USED VALUE 'Y'.
+       01 WS-SKIP-USED-FLAG PIC X VALUE 'N'.
+           88 WS-SKIP-USED VALUE 'Y'.
+       01 WS-QUESTION-SKIPPED-FLAG PIC X VALUE 'N'.
+           88 WS-QUESTION-SKIPPED VALUE 'Y'.
+       01 WS-AL-STATUS PIC XX VALUE '00'.
+       01 WS-AL-RESULTADO PIC X.
+       01 WS-CK-STATUS PIC XX VALUE '00'.
+       01 WS-RESUME-ANSWER PIC X.
+       01 TIME-LIMIT-TABLE.
+           05 TIME-LIMIT-SEC PIC 9(3) OCCURS 5 TIMES.
+       01 WS-HORA-INICIO PIC 9(8).
+       01 WS-HORA-INICIO-R REDEFINES WS-HORA-INICIO.
+           05 WS-HI-HH PIC 99.
+           05 WS-HI-MM PIC 99.
+           05 WS-HI-SS PIC 99.
+           05 WS-HI-CC PIC 99.
+       01 WS-HORA-FIM PIC 9(8).
+       01 WS-HORA-FIM-R REDEFINES WS-HORA-FIM.
+           05 WS-HF-HH PIC 99.
+           05 WS-HF-MM PIC 99.
+           05 WS-HF-SS PIC 99.
+           05 WS-HF-CC PIC 99.
+       01 WS-ELAPSED-SEC PIC 9(3) VALUE 0.
+       01 WS-TIMEOUT-FLAG PIC X VALUE 'N'.
+           88 WS-TIMEOUT-EXPIRED VALUE 'Y'.
+       01 WS-TEMPO-RESTANTE PIC S9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
        PERFORM INITIALIZE-DATA.
        PERFORM DISPLAY-WELCOME-SCREEN.
-       PERFORM UNTIL CURRENT-QUESTION = 5
-       PERFORM DISPLAY-QUESTION
-       PERFORM READ-USER-ANSWER
-       PERFORM CHECK-ANSWER
-       END-PERFORM.
-       PERFORM DISPLAY-SCORE.
+       OPEN INPUT CONTESTANT-FILE
+       IF WS-CT-STATUS NOT = '00'
+           DISPLAY 'Arquivo de contestantes nao encontrado: '
+               'CONTESTANTES.TXT'
+           SET WS-CONTESTANT-EOF TO TRUE
+       END-IF
+       OPEN OUTPUT RESULTS-FILE
+       IF WS-RS-STATUS NOT = '00'
+           DISPLAY 'Nao foi possivel criar o arquivo de resultados: '
+               'RESULTADOS.TXT'
+       END-IF
+       OPEN EXTEND AUDIT-LOG
+       IF WS-AL-STATUS NOT = '00'
+           OPEN OUTPUT AUDIT-LOG
+       END-IF
+       OPEN I-O CHECKPOINT-FILE
+       IF WS-CK-STATUS = '35'
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           OPEN I-O CHECKPOINT-FILE
+       END-IF
+       PERFORM UNTIL WS-CONTESTANT-EOF
+           READ CONTESTANT-FILE
+               AT END SET WS-CONTESTANT-EOF TO TRUE
+               NOT AT END
+                   PERFORM JOGAR-RODADA
+                   PERFORM GRAVAR-RESULTADO
+           END-READ
+       END-PERFORM
+       IF WS-CT-STATUS = '00'
+           CLOSE CONTESTANT-FILE
+       END-IF
+       CLOSE RESULTS-FILE
+       CLOSE AUDIT-LOG
+       CLOSE CHECKPOINT-FILE
        STOP RUN.
 
+       JOGAR-RODADA.
+       MOVE 0 TO CURRENT-QUESTION
+       MOVE 0 TO CORRECT-ANSWERS
+       MOVE 'N' TO WS-GAME-OVER-FLAG
+       MOVE 'R$0' TO WS-PRIZE-BANKED
+       MOVE 'N' TO WS-RESUMED-FLAG
+       DISPLAY ' '
+       DISPLAY 'Jogador: ' CT-NOME ' (Crachá ' CT-BADGE ')'
+       MOVE CT-BADGE TO CK-BADGE
+       READ CHECKPOINT-FILE
+           INVALID KEY CONTINUE
+           NOT INVALID KEY
+               DISPLAY 'Checkpoint encontrado na questao '
+                   CK-CURRENT-QUESTION '. Deseja retomar (S/N)? '
+               ACCEPT WS-RESUME-ANSWER
+               IF WS-RESUME-ANSWER = 'S' OR WS-RESUME-ANSWER = 's'
+                   MOVE CK-CURRENT-QUESTION TO CURRENT-QUESTION
+                   MOVE CK-CORRECT-ANSWERS TO CORRECT-ANSWERS
+                   MOVE CK-PRIZE-BANKED TO WS-PRIZE-BANKED
+                   MOVE CK-PERGUNTAS-NA-RODADA TO WS-PERGUNTAS-NA-RODADA
+                   MOVE CK-FIFTY-USED TO WS-FIFTY-USED-FLAG
+                   MOVE CK-SKIP-USED TO WS-SKIP-USED-FLAG
+                   PERFORM MAPEAR-CHECKPOINT-PARA-SELECIONADAS
+                   IF WS-MAPEAMENTO-OK
+                       SET WS-RESUMED TO TRUE
+                   ELSE
+                       DISPLAY 'Uma ou mais perguntas do checkpoint '
+                           'nao existem mais no banco. '
+                           'Reiniciando a rodada.'
+                   END-IF
+               END-IF
+       END-READ
+       IF NOT WS-RESUMED
+           MOVE 'N' TO WS-FIFTY-USED-FLAG
+           MOVE 'N' TO WS-SKIP-USED-FLAG
+           MOVE 5 TO WS-PERGUNTAS-NA-RODADA
+           PERFORM SELECIONAR-PERGUNTAS
+       END-IF
+       PERFORM UNTIL CURRENT-QUESTION = WS-PERGUNTAS-NA-RODADA
+               OR WS-GAME-OVER
+           MOVE 'N' TO WS-QUESTION-SKIPPED-FLAG
+           PERFORM DISPLAY-QUESTION
+           IF WS-QUESTION-SKIPPED
+               DISPLAY 'Questao pulada sem penalidade!'
+               MOVE SPACES TO USER-ANSWER
+               MOVE 'P' TO WS-AL-RESULTADO
+               MOVE 0 TO WS-ELAPSED-SEC
+               PERFORM GRAVAR-AUDITORIA
+               PERFORM GRAVAR-CHECKPOINT
+           ELSE
+               PERFORM READ-USER-ANSWER
+               PERFORM CHECK-ANSWER
+           END-IF
+       END-PERFORM
+       PERFORM DISPLAY-SCORE
+       PERFORM LIMPAR-CHECKPOINT.
+
+       GRAVAR-CHECKPOINT.
+       MOVE CT-BADGE TO CK-BADGE
+       MOVE CURRENT-QUESTION TO CK-CURRENT-QUESTION
+       MOVE CORRECT-ANSWERS TO CK-CORRECT-ANSWERS
+       MOVE WS-PRIZE-BANKED TO CK-PRIZE-BANKED
+       PERFORM VARYING WS-SEL-IDX FROM 1 BY 1 UNTIL WS-SEL-IDX > 5
+           IF SELECTED-QUESTION-NUM(WS-SEL-IDX) > 0
+               MOVE QUESTION-NUMBER-TABLE
+                   (SELECTED-QUESTION-NUM(WS-SEL-IDX))
+                   TO CK-SELECTED(WS-SEL-IDX)
+           ELSE
+               MOVE 0 TO CK-SELECTED(WS-SEL-IDX)
+           END-IF
+       END-PERFORM
+       MOVE WS-PERGUNTAS-NA-RODADA TO CK-PERGUNTAS-NA-RODADA
+       MOVE WS-FIFTY-USED-FLAG TO CK-FIFTY-USED
+       MOVE WS-SKIP-USED-FLAG TO CK-SKIP-USED
+       WRITE CHECKPOINT-REC
+           INVALID KEY REWRITE CHECKPOINT-REC
+       END-WRITE.
+
+       LIMPAR-CHECKPOINT.
+       MOVE CT-BADGE TO CK-BADGE
+       DELETE CHECKPOINT-FILE
+           INVALID KEY CONTINUE
+       END-DELETE.
+
+       MAPEAR-CHECKPOINT-PARA-SELECIONADAS.
+       MOVE 'S' TO WS-MAPEAMENTO-FLAG
+       PERFORM VARYING WS-SEL-IDX FROM 1 BY 1
+               UNTIL WS-SEL-IDX > WS-PERGUNTAS-NA-RODADA
+           MOVE 'N' TO WS-MAP-FOUND-FLAG
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-TABLE-IDX > WS-TOTAL-PERGUNTAS
+               IF QUESTION-NUMBER-TABLE(WS-TABLE-IDX)
+                       = CK-SELECTED(WS-SEL-IDX)
+                   MOVE WS-TABLE-IDX
+                       TO SELECTED-QUESTION-NUM(WS-SEL-IDX)
+                   SET WS-MAP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-MAP-FOUND
+               MOVE 'N' TO WS-MAPEAMENTO-FLAG
+           END-IF
+       END-PERFORM.
+
+       GRAVAR-RESULTADO.
+       MOVE CT-BADGE TO RS-BADGE
+       MOVE CT-NOME TO RS-NOME
+       MOVE CORRECT-ANSWERS TO RS-ACERTOS
+       MOVE WS-PRIZE-BANKED TO RS-PREMIO
+       WRITE RESULT-REC.
+
        INITIALIZE-DATA.
-       MOVE 'Qual o primeiro videogame criado?' TO QUESTION-TEXT(1)
-       MOVE 'A) Mega Drive' TO OPTION-A(1)
-       MOVE 'B) Super Nintendo' TO OPTION-B(1)
-       MOVE 'C) Atari 2600' TO OPTION-C(1)
-       MOVE 'D) Magnavox Odyssey' TO OPTION-D(1)
-       MOVE 'D' TO ANSWER(1)
-
-       MOVE 'Empresas criadoras dos arcades?' TO QUESTION-TEXT(2)
-       MOVE 'A) Capcom/SNK' TO OPTION-A(2)
-       MOVE 'B) Konami/Taito' TO OPTION-B(2)
-       MOVE 'C) Taito/Sega' TO OPTION-C(2)
-       MOVE 'D) Sega/Nintendo' TO OPTION-D(2)
-       MOVE 'C' TO ANSWER(2)
-
-       MOVE 'Primeiro Mascote da Nintendo?' TO QUESTION-TEXT(3)
-       MOVE 'A) Mario' TO OPTION-A(3)
-       MOVE 'B) Link/Zelda' TO OPTION-B(3)
-       MOVE 'C) Kirby' TO OPTION-C(3)
-       MOVE 'D) Donkey Kong' TO OPTION-D(3)
-       MOVE 'D' TO ANSWER(3)
-
-       MOVE 'Primeiro jogo famoso de luta?' TO QUESTION-TEXT(4)
-       MOVE 'A) Street Fighter' TO OPTION-A(4)
-       MOVE 'B) Mortal Kombat' TO OPTION-B(4)
-       MOVE 'C) Tekken' TO OPTION-C(4)
-       MOVE 'D) The King of fighters' TO OPTION-D(4)
-       MOVE 'A' TO ANSWER(4)
-
-       MOVE 'Qual o videogame mais vendido?' TO QUESTION-TEXT(5)
-       MOVE 'A) Playstation 2' TO OPTION-A(5)
-       MOVE 'B) Gamecube' TO OPTION-B(5)
-       MOVE 'C) Xbox' TO OPTION-C(5)
-       MOVE 'D) Dreamcast' TO OPTION-D(5)
-       MOVE 'A' TO ANSWER(5).
+       OPEN INPUT QUESTIONS-FILE
+       MOVE 0 TO WS-TABLE-IDX
+       MOVE 'N' TO WS-EOF-FLAG
+       IF WS-QF-STATUS NOT = '00'
+           DISPLAY 'Arquivo de perguntas nao encontrado: '
+               'QUESTOES.DAT'
+           SET WS-EOF TO TRUE
+       ELSE
+           MOVE 1 TO PR-NUMERO
+           START QUESTIONS-FILE KEY IS NOT LESS THAN PR-NUMERO
+               INVALID KEY SET WS-EOF TO TRUE
+           END-START
+       END-IF
+       PERFORM UNTIL WS-EOF OR WS-TABLE-IDX = 500
+           READ QUESTIONS-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   IF PR-ATIVA
+                       ADD 1 TO WS-TABLE-IDX
+                       MOVE PR-TEXTO TO QUESTION-TEXT(WS-TABLE-IDX)
+                       MOVE PR-OPCAO-A TO OPTION-A(WS-TABLE-IDX)
+                       MOVE PR-OPCAO-B TO OPTION-B(WS-TABLE-IDX)
+                       MOVE PR-OPCAO-C TO OPTION-C(WS-TABLE-IDX)
+                       MOVE PR-OPCAO-D TO OPTION-D(WS-TABLE-IDX)
+                       MOVE PR-RESPOSTA TO ANSWER(WS-TABLE-IDX)
+                       MOVE PR-CATEGORIA TO CATEGORY-TABLE(WS-TABLE-IDX)
+                       MOVE PR-DIFICULDADE
+                           TO DIFFICULTY-TABLE(WS-TABLE-IDX)
+                       MOVE PR-NUMERO
+                           TO QUESTION-NUMBER-TABLE(WS-TABLE-IDX)
+                   END-IF
+           END-READ
+       END-PERFORM
+       IF WS-QF-STATUS = '00'
+           CLOSE QUESTIONS-FILE
+       END-IF
+       MOVE WS-TABLE-IDX TO WS-TOTAL-PERGUNTAS
+       MOVE 'R$1.000' TO PRIZE-AMOUNT(1)
+       MOVE 'R$5.000' TO PRIZE-AMOUNT(2)
+       MOVE 'R$25.000' TO PRIZE-AMOUNT(3)
+       MOVE 'R$100.000' TO PRIZE-AMOUNT(4)
+       MOVE 'R$1.000.000' TO PRIZE-AMOUNT(5)
+       MOVE 30 TO TIME-LIMIT-SEC(1)
+       MOVE 25 TO TIME-LIMIT-SEC(2)
+       MOVE 20 TO TIME-LIMIT-SEC(3)
+       MOVE 15 TO TIME-LIMIT-SEC(4)
+       MOVE 10 TO TIME-LIMIT-SEC(5)
+       MOVE FUNCTION CURRENT-DATE(9:8) TO WS-SEED
+       MOVE FUNCTION RANDOM(WS-SEED) TO WS-RAND-RESULT.
+
+       SELECIONAR-PERGUNTAS.
+       MOVE 0 TO WS-SEL-COUNT
+       MOVE 0 TO WS-TENTATIVAS-SEL
+       MOVE ZEROES TO SELECTED-QUESTION-NUM(1) SELECTED-QUESTION-NUM(2)
+           SELECTED-QUESTION-NUM(3) SELECTED-QUESTION-NUM(4)
+           SELECTED-QUESTION-NUM(5)
+       IF WS-TOTAL-PERGUNTAS = 0
+           DISPLAY 'Nenhuma pergunta disponivel no banco. '
+               'Rodada cancelada.'
+       ELSE
+           PERFORM UNTIL WS-SEL-COUNT = 5
+                   OR WS-TENTATIVAS-SEL > 10000
+               ADD 1 TO WS-TENTATIVAS-SEL
+               COMPUTE WS-CANDIDATE =
+                   FUNCTION RANDOM * WS-TOTAL-PERGUNTAS + 1
+               MOVE 'N' TO WS-DUP-FLAG
+               PERFORM VARYING WS-SEL-IDX FROM 1 BY 1
+                       UNTIL WS-SEL-IDX > WS-SEL-COUNT
+                   IF SELECTED-QUESTION-NUM(WS-SEL-IDX) = WS-CANDIDATE
+                       SET WS-DUPLICATE TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT WS-DUPLICATE
+                       AND (WS-CATEGORIA-ESCOLHIDA = SPACES
+                       OR FUNCTION UPPER-CASE
+                           (CATEGORY-TABLE(WS-CANDIDATE))
+                           = WS-CATEGORIA-ESCOLHIDA)
+                       AND (WS-DIFICULDADE-ESCOLHIDA = SPACES
+                       OR DIFFICULTY-TABLE(WS-CANDIDATE)
+                           = WS-DIFICULDADE-ESCOLHIDA)
+                   ADD 1 TO WS-SEL-COUNT
+                   MOVE WS-CANDIDATE
+                       TO SELECTED-QUESTION-NUM(WS-SEL-COUNT)
+               END-IF
+           END-PERFORM
+           IF WS-SEL-COUNT = 0
+               DISPLAY 'Nenhuma pergunta encontrada para a categoria/'
+                   'dificuldade escolhida. Rodada cancelada.'
+           END-IF
+       END-IF
+       MOVE WS-SEL-COUNT TO WS-PERGUNTAS-NA-RODADA.
 
        DISPLAY-WELCOME-SCREEN.
        DISPLAY 'Bem vindo ao show do milhao!'.
        DISPLAY 'Voce tera que responder as perguntas para avancar!'.
        DISPLAY 'Selecione a opcao correta'.
+       DISPLAY 'Categorias disponiveis:'.
+       PERFORM EXIBIR-CATEGORIAS.
+       DISPLAY 'Escolha uma categoria (em branco = qualquer)? '.
+       ACCEPT WS-CATEGORIA-ESCOLHIDA.
+       MOVE FUNCTION UPPER-CASE(WS-CATEGORIA-ESCOLHIDA)
+           TO WS-CATEGORIA-ESCOLHIDA.
+       DISPLAY 'Escolha a dificuldade F/M/D (em branco = qualquer)? '.
+       ACCEPT WS-DIFICULDADE-ESCOLHIDA.
+       MOVE FUNCTION UPPER-CASE(WS-DIFICULDADE-ESCOLHIDA)
+           TO WS-DIFICULDADE-ESCOLHIDA.
+
+       EXIBIR-CATEGORIAS.
+       MOVE 0 TO WS-CAT-COUNT
+       PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+               UNTIL WS-TABLE-IDX > WS-TOTAL-PERGUNTAS
+           MOVE 'N' TO WS-CAT-FOUND-FLAG
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               IF WS-CAT-ENTRY(WS-CAT-IDX)
+                       = CATEGORY-TABLE(WS-TABLE-IDX)
+                   SET WS-CAT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-CAT-FOUND AND WS-CAT-COUNT < 500
+               ADD 1 TO WS-CAT-COUNT
+               MOVE CATEGORY-TABLE(WS-TABLE-IDX)
+                   TO WS-CAT-ENTRY(WS-CAT-COUNT)
+               DISPLAY '  - ' CATEGORY-TABLE(WS-TABLE-IDX)
+           END-IF
+       END-PERFORM.
+
        DISPLAY-QUESTION.
        ADD 1 TO CURRENT-QUESTION
-       DISPLAY 'Questao ' CURRENT-QUESTION ':'
-       DISPLAY QUESTION-TEXT(CURRENT-QUESTION)
-       DISPLAY OPTION-A(CURRENT-QUESTION)
-       DISPLAY OPTION-B(CURRENT-QUESTION)
-       DISPLAY OPTION-C(CURRENT-QUESTION)
-       DISPLAY OPTION-D(CURRENT-QUESTION)
-       DISPLAY 'Sua Resposta (A/B/C/D)? '.
+       DISPLAY 'Questao ' CURRENT-QUESTION ' - Valendo '
+           PRIZE-AMOUNT(CURRENT-QUESTION) ':'
+       DISPLAY QUESTION-TEXT(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
+       MOVE OPTION-A(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
+           TO WS-DISP-OPT-A
+       MOVE OPTION-B(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
+           TO WS-DISP-OPT-B
+       MOVE OPTION-C(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
+           TO WS-DISP-OPT-C
+       MOVE OPTION-D(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
+           TO WS-DISP-OPT-D
+       ACCEPT WS-HORA-INICIO FROM TIME
+       PERFORM OFERECER-AJUDAS
+       IF NOT WS-QUESTION-SKIPPED
+           ACCEPT WS-HORA-FIM FROM TIME
+           PERFORM CALCULAR-TEMPO-GASTO
+           COMPUTE WS-TEMPO-RESTANTE =
+               TIME-LIMIT-SEC(CURRENT-QUESTION) - WS-ELAPSED-SEC
+           IF WS-TEMPO-RESTANTE < 1
+               MOVE 1 TO WS-TEMPO-RESTANTE
+           END-IF
+           DISPLAY WS-DISP-OPT-A
+           DISPLAY WS-DISP-OPT-B
+           DISPLAY WS-DISP-OPT-C
+           DISPLAY WS-DISP-OPT-D
+           DISPLAY 'Voce tem ' WS-TEMPO-RESTANTE
+               ' segundos para responder!'
+           DISPLAY 'Sua Resposta (A/B/C/D)? '
+       END-IF.
+
+       OFERECER-AJUDAS.
+       IF NOT WS-FIFTY-USED OR NOT WS-SKIP-USED
+           DISPLAY 'Ajudas disponiveis:'
+           IF NOT WS-FIFTY-USED
+               DISPLAY '  (F) 50/50 - eliminar duas opcoes erradas'
+           END-IF
+           IF NOT WS-SKIP-USED
+               DISPLAY '  (P) Pular esta questao sem penalidade'
+           END-IF
+           DISPLAY '  (N) Nenhuma ajuda, responder normalmente'
+           DISPLAY 'Deseja usar uma ajuda (F/P/N)? '
+           ACCEPT WS-LIFELINE-CHOICE
+               WITH TIME-OUT TIME-LIMIT-SEC(CURRENT-QUESTION)
+               ON EXCEPTION
+                   MOVE 'N' TO WS-LIFELINE-CHOICE
+           END-ACCEPT
+           EVALUATE WS-LIFELINE-CHOICE
+               WHEN 'F' WHEN 'f'
+                   IF WS-FIFTY-USED
+                       DISPLAY 'Ajuda 50/50 ja foi utilizada'
+                   ELSE
+                       SET WS-FIFTY-USED TO TRUE
+                       PERFORM APLICAR-CINQUENTA
+                   END-IF
+               WHEN 'P' WHEN 'p'
+                   IF WS-SKIP-USED
+                       DISPLAY 'Ajuda de pular ja foi utilizada'
+                   ELSE
+                       SET WS-SKIP-USED TO TRUE
+                       SET WS-QUESTION-SKIPPED TO TRUE
+                   END-IF
+               WHEN OTHER CONTINUE
+           END-EVALUATE
+       END-IF.
+
+       APLICAR-CINQUENTA.
+       MOVE 0 TO WS-BLANKED-COUNT
+       IF ANSWER(SELECTED-QUESTION-NUM(CURRENT-QUESTION)) NOT = 'A'
+               AND WS-BLANKED-COUNT < 2
+           MOVE SPACES TO WS-DISP-OPT-A
+           ADD 1 TO WS-BLANKED-COUNT
+       END-IF
+       IF ANSWER(SELECTED-QUESTION-NUM(CURRENT-QUESTION)) NOT = 'B'
+               AND WS-BLANKED-COUNT < 2
+           MOVE SPACES TO WS-DISP-OPT-B
+           ADD 1 TO WS-BLANKED-COUNT
+       END-IF
+       IF ANSWER(SELECTED-QUESTION-NUM(CURRENT-QUESTION)) NOT = 'C'
+               AND WS-BLANKED-COUNT < 2
+           MOVE SPACES TO WS-DISP-OPT-C
+           ADD 1 TO WS-BLANKED-COUNT
+       END-IF
+       IF ANSWER(SELECTED-QUESTION-NUM(CURRENT-QUESTION)) NOT = 'D'
+               AND WS-BLANKED-COUNT < 2
+           MOVE SPACES TO WS-DISP-OPT-D
+           ADD 1 TO WS-BLANKED-COUNT
+       END-IF.
 
        READ-USER-ANSWER.
-       ACCEPT USER-ANSWER.
+       MOVE 'N' TO WS-TIMEOUT-FLAG
+       ACCEPT USER-ANSWER WITH TIME-OUT WS-TEMPO-RESTANTE
+           ON EXCEPTION
+               SET WS-TIMEOUT-EXPIRED TO TRUE
+               MOVE SPACES TO USER-ANSWER
+       END-ACCEPT
+       ACCEPT WS-HORA-FIM FROM TIME
+       PERFORM CALCULAR-TEMPO-GASTO.
+
+       CALCULAR-TEMPO-GASTO.
+       COMPUTE WS-ELAPSED-SEC =
+           ((WS-HF-HH - WS-HI-HH) * 3600)
+           + ((WS-HF-MM - WS-HI-MM) * 60)
+           + (WS-HF-SS - WS-HI-SS).
 
        CHECK-ANSWER.
-       IF USER-ANSWER = ANSWER(CURRENT-QUESTION)
+       IF WS-TIMEOUT-EXPIRED
+           DISPLAY 'Tempo esgotado!'
+       END-IF
+       IF USER-ANSWER = ANSWER(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
        ADD 1 TO CORRECT-ANSWERS
+       MOVE PRIZE-AMOUNT(CURRENT-QUESTION) TO WS-PRIZE-BANKED
+       MOVE 'S' TO WS-AL-RESULTADO
        DISPLAY 'Correto!'
+       IF CURRENT-QUESTION < WS-PERGUNTAS-NA-RODADA
+           DISPLAY 'Parar e ficar com ' WS-PRIZE-BANKED
+               ' ou continuar (P/C)? '
+           ACCEPT WS-STOP-ANSWER
+           IF WS-STOP-ANSWER = 'P' OR WS-STOP-ANSWER = 'p'
+               SET WS-GAME-OVER TO TRUE
+           END-IF
+       END-IF
        ELSE
        DISPLAY 'Errado!'
-       END-IF.
+       MOVE 'R$0' TO WS-PRIZE-BANKED
+       MOVE 'N' TO WS-AL-RESULTADO
+       SET WS-GAME-OVER TO TRUE
+       END-IF
+       PERFORM GRAVAR-AUDITORIA
+       PERFORM GRAVAR-CHECKPOINT.
+
+       GRAVAR-AUDITORIA.
+       MOVE CT-BADGE TO AL-BADGE
+       MOVE CURRENT-QUESTION TO AL-QUESTAO-NUM
+       MOVE QUESTION-TEXT(SELECTED-QUESTION-NUM(CURRENT-QUESTION))
+           TO AL-QUESTAO-TEXTO
+       MOVE USER-ANSWER TO AL-OPCAO-ESCOLHIDA
+       MOVE WS-AL-RESULTADO TO AL-RESULTADO
+       MOVE FUNCTION CURRENT-DATE TO AL-DATA-HORA
+       MOVE WS-ELAPSED-SEC TO AL-TEMPO-GASTO
+       WRITE AUDIT-REC.
 
        DISPLAY-SCORE.
-       DISPLAY 'Voce acertou ' CORRECT-ANSWERS ' de 5 questoes'.
+       DISPLAY 'Voce acertou ' CORRECT-ANSWERS ' de '
+           WS-PERGUNTAS-NA-RODADA ' questoes'.
+       DISPLAY 'Premio conquistado: ' WS-PRIZE-BANKED.
        END PROGRAM SHOWDOMILHAO.
