@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:Fabricio Perrone
+      * Purpose: add/edit/retire questions in QUESTIONS-FILE without
+      *          touching or recompiling ShowDoMilhao.cbl
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTPERGUNTAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUESTIONS-FILE ASSIGN TO "QUESTOES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-NUMERO
+               FILE STATUS IS WS-QF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUESTIONS-FILE.
+           COPY PERGREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-QF-STATUS PIC XX VALUE '00'.
+       01 WS-OPCAO PIC 9 VALUE 0.
+       01 WS-CONTINUAR PIC X VALUE 'S'.
+           88 WS-SAIR VALUE 'N'.
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+       OPEN I-O QUESTIONS-FILE
+       IF WS-QF-STATUS = '35'
+           OPEN OUTPUT QUESTIONS-FILE
+           CLOSE QUESTIONS-FILE
+           OPEN I-O QUESTIONS-FILE
+       END-IF
+       PERFORM UNTIL WS-SAIR
+           PERFORM EXIBIR-MENU
+           PERFORM PROCESSAR-OPCAO
+       END-PERFORM
+       CLOSE QUESTIONS-FILE
+       STOP RUN.
+
+       EXIBIR-MENU.
+       DISPLAY ' '
+       DISPLAY 'MANUTENCAO DO BANCO DE PERGUNTAS'
+       DISPLAY '1 - Incluir pergunta'
+       DISPLAY '2 - Alterar pergunta'
+       DISPLAY '3 - Retirar pergunta'
+       DISPLAY '4 - Listar perguntas'
+       DISPLAY '5 - Sair'
+       DISPLAY 'Opcao? '
+       ACCEPT WS-OPCAO.
+
+       PROCESSAR-OPCAO.
+       EVALUATE WS-OPCAO
+           WHEN 1 PERFORM INCLUIR-PERGUNTA
+           WHEN 2 PERFORM ALTERAR-PERGUNTA
+           WHEN 3 PERFORM RETIRAR-PERGUNTA
+           WHEN 4 PERFORM LISTAR-PERGUNTAS
+           WHEN 5 SET WS-SAIR TO TRUE
+           WHEN OTHER DISPLAY 'Opcao invalida'
+       END-EVALUATE.
+
+       INCLUIR-PERGUNTA.
+       DISPLAY 'Numero da pergunta? '
+       ACCEPT PR-NUMERO
+       DISPLAY 'Texto da pergunta? '
+       ACCEPT PR-TEXTO
+       DISPLAY 'Opcao A? '
+       ACCEPT PR-OPCAO-A
+       DISPLAY 'Opcao B? '
+       ACCEPT PR-OPCAO-B
+       DISPLAY 'Opcao C? '
+       ACCEPT PR-OPCAO-C
+       DISPLAY 'Opcao D? '
+       ACCEPT PR-OPCAO-D
+       DISPLAY 'Resposta correta (A/B/C/D)? '
+       ACCEPT PR-RESPOSTA
+       DISPLAY 'Categoria? '
+       ACCEPT PR-CATEGORIA
+       DISPLAY 'Dificuldade (F/M/D)? '
+       ACCEPT PR-DIFICULDADE
+       SET PR-ATIVA TO TRUE
+       WRITE PERGUNTA-REC
+           INVALID KEY
+               DISPLAY 'Ja existe pergunta com esse numero'
+       END-WRITE.
+
+       ALTERAR-PERGUNTA.
+       DISPLAY 'Numero da pergunta a alterar? '
+       ACCEPT PR-NUMERO
+       READ QUESTIONS-FILE
+           INVALID KEY
+               DISPLAY 'Pergunta nao encontrada'
+           NOT INVALID KEY
+               DISPLAY 'Texto atual: ' PR-TEXTO
+               DISPLAY 'Novo texto? '
+               ACCEPT PR-TEXTO
+               DISPLAY 'Nova opcao A? '
+               ACCEPT PR-OPCAO-A
+               DISPLAY 'Nova opcao B? '
+               ACCEPT PR-OPCAO-B
+               DISPLAY 'Nova opcao C? '
+               ACCEPT PR-OPCAO-C
+               DISPLAY 'Nova opcao D? '
+               ACCEPT PR-OPCAO-D
+               DISPLAY 'Nova resposta correta? '
+               ACCEPT PR-RESPOSTA
+               DISPLAY 'Categoria atual: ' PR-CATEGORIA
+               DISPLAY 'Nova categoria? '
+               ACCEPT PR-CATEGORIA
+               DISPLAY 'Nova dificuldade (F/M/D)? '
+               ACCEPT PR-DIFICULDADE
+               REWRITE PERGUNTA-REC
+       END-READ.
+
+       RETIRAR-PERGUNTA.
+       DISPLAY 'Numero da pergunta a retirar? '
+       ACCEPT PR-NUMERO
+       READ QUESTIONS-FILE
+           INVALID KEY
+               DISPLAY 'Pergunta nao encontrada'
+           NOT INVALID KEY
+               SET PR-RETIRADA TO TRUE
+               REWRITE PERGUNTA-REC
+       END-READ.
+
+       LISTAR-PERGUNTAS.
+       MOVE 'N' TO WS-EOF-FLAG
+       MOVE 1 TO PR-NUMERO
+       START QUESTIONS-FILE KEY IS NOT LESS THAN PR-NUMERO
+           INVALID KEY
+               DISPLAY 'Banco de perguntas vazio'
+               SET WS-EOF TO TRUE
+       END-START
+       PERFORM UNTIL WS-EOF
+           READ QUESTIONS-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   DISPLAY PR-NUMERO ' [' PR-STATUS '] '
+                       '(' PR-CATEGORIA '/' PR-DIFICULDADE ') '
+                       PR-TEXTO
+           END-READ
+       END-PERFORM.
+
+       END PROGRAM MANUTPERGUNTAS.
